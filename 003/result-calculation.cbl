@@ -4,9 +4,41 @@
        DATE-WRITTEN. 29/11/23.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT REPORT-LOG-FILE
+           ASSIGN TO 'activity_report.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-LOG-FILE.
+       01  REPORT-LOG-OUT   PIC X(140).
+
        WORKING-STORAGE SECTION.
+       01  WS-REPORT-STATUS PIC X(2).
+       01  WS-FULL-DATE     PIC X(21).
+
+       01  REPORT-LOG-LINE.
+           05 RL-MM         PIC 9(2).
+           05 RL-SLASH-1    PIC X(1) VALUE "/".
+           05 RL-DD         PIC 9(2).
+           05 RL-SLASH-2    PIC X(1) VALUE "/".
+           05 RL-YYYY       PIC 9(4).
+           05 RL-SPACE-1    PIC X(1) VALUE SPACE.
+           05 RL-HH         PIC 9(2).
+           05 RL-COLON-1    PIC X(1) VALUE ":".
+           05 RL-MIN        PIC 9(2).
+           05 RL-COLON-2    PIC X(1) VALUE ":".
+           05 RL-SEC        PIC 9(2).
+           05 RL-LBL-1      PIC X(11) VALUE "  INPUT 1: ".
+           05 RL-INPUT-1    PIC Z(2)9.
+           05 RL-LBL-2      PIC X(11) VALUE "  INPUT 2: ".
+           05 RL-INPUT-2    PIC Z(2)9.
+           05 RL-LBL-3      PIC X(10) VALUE "  RESULT: ".
+           05 RL-RESULT     PIC X(79).
+
        01  WS-INPUT-1      PIC 9(3).
        01  WS-INPUT-2      PIC 9(3).
        01  WS-RESULT.
@@ -24,6 +56,11 @@
            05 FILL         PIC X(1) VALUE SPACE.
            05 DISPLAY-R    PIC X(5) VALUE "REM: ".
            05 WS-REM       PIC 9(3).
+           05 DIVIDER      PIC X(3) VALUE " | ".
+           05 DISPLAY-AVG  PIC X(5) VALUE "AVG: ".
+           05 WS-AVG       PIC 9(3)V9(2).
+           05 DIVIDER      PIC X(3) VALUE " | ".
+           05 WS-LARGER-LBL PIC X(10).
        01 WS-END           PIC 9(1).
 
        PROCEDURE DIVISION.
@@ -37,7 +74,15 @@
                ACCEPT WS-END
            END-PERFORM.
 
+           STOP RUN.
+
            RSLT-CALCULATION.
+               PERFORM UNTIL WS-INPUT-2 NOT = 0
+                   DISPLAY 'INPUT 2 CANNOT BE ZERO, ENTER AGAIN: '
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT-2
+               END-PERFORM
+
                ADD WS-INPUT-1 TO WS-INPUT-2
                    GIVING WS-SUM
                SUBTRACT WS-INPUT-1 FROM WS-INPUT-2
@@ -46,7 +91,37 @@
                    GIVING WS-PRO
                DIVIDE WS-INPUT-1 BY WS-INPUT-2
                    GIVING WS-QUO REMAINDER WS-REM
-               DISPLAY WS-RESULT.
+               ADD WS-INPUT-1 TO WS-INPUT-2
+                   GIVING WS-AVG
+               DIVIDE WS-AVG BY 2 GIVING WS-AVG
 
-           STOP RUN.
-                   
\ No newline at end of file
+               EVALUATE TRUE
+                   WHEN WS-INPUT-1 > WS-INPUT-2
+                       MOVE "INPUT 1" TO WS-LARGER-LBL
+                   WHEN WS-INPUT-1 < WS-INPUT-2
+                       MOVE "INPUT 2" TO WS-LARGER-LBL
+                   WHEN OTHER
+                       MOVE "EQUAL" TO WS-LARGER-LBL
+               END-EVALUATE
+
+               DISPLAY WS-RESULT
+               DISPLAY "LARGER: " WS-LARGER-LBL.
+               PERFORM WRITE-REPORT-LOG.
+
+           WRITE-REPORT-LOG.
+               MOVE FUNCTION CURRENT-DATE TO WS-FULL-DATE
+               MOVE WS-FULL-DATE(5:2) TO RL-MM
+               MOVE WS-FULL-DATE(7:2) TO RL-DD
+               MOVE WS-FULL-DATE(1:4) TO RL-YYYY
+               MOVE WS-FULL-DATE(9:2) TO RL-HH
+               MOVE WS-FULL-DATE(11:2) TO RL-MIN
+               MOVE WS-FULL-DATE(13:2) TO RL-SEC
+               MOVE WS-INPUT-1 TO RL-INPUT-1
+               MOVE WS-INPUT-2 TO RL-INPUT-2
+               MOVE WS-RESULT TO RL-RESULT
+               OPEN EXTEND REPORT-LOG-FILE
+               IF WS-REPORT-STATUS = "35" THEN
+                   OPEN OUTPUT REPORT-LOG-FILE
+               END-IF
+               WRITE REPORT-LOG-OUT FROM REPORT-LOG-LINE
+               CLOSE REPORT-LOG-FILE.
\ No newline at end of file
