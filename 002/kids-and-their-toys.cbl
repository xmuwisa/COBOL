@@ -10,36 +10,132 @@
        SELECT KID-TOYS-RECORD
            ASSIGN TO 'input.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
-       
-       SELECT KID-TOYS-REPORT
-           ASSIGN TO 'output.txt'
+
+       SELECT SORT-WORK-FILE
+           ASSIGN TO 'sortwk.tmp'.
+
+       SELECT SORTED-KID-FILE
+           ASSIGN TO 'sorted_input.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT KID-TOYS-REPORT
+           ASSIGN DYNAMIC WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       SELECT CSV-REPORT
+           ASSIGN DYNAMIC WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+       SELECT STOCK-FILE
+           ASSIGN TO 'stock.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STOCK-STATUS.
+
+       SELECT AUDIT-LOG-FILE
+           ASSIGN TO 'audit.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+       SELECT CHECKPOINT-FILE
+           ASSIGN TO 'checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+       SELECT CHECKPOINT-TMP-FILE
+           ASSIGN TO 'checkpoint.tmp'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-TMP-STATUS.
+
+       SELECT REPORT-TMP-FILE
+           ASSIGN DYNAMIC WS-REPORT-TMPNAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-TMP-STATUS.
+
+       SELECT CSV-TMP-FILE
+           ASSIGN DYNAMIC WS-CSV-TMPNAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-TMP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  KID-TOYS-RECORD.
+       01  KIDS-RECORD-RAW.
+           05 RAW-ID       PIC 9(4).
+           05 RAW-TOYTYPE  PIC A(1).
+           05 RAW-TOYS     PIC 9(2).
+           05 RAW-BRANCH   PIC A(2).
+
+       SD  SORT-WORK-FILE.
+       01  SD-RECORD.
+           05 SD-ID        PIC 9(4).
+           05 SD-TOYTYPE   PIC A(1).
+           05 SD-TOYS      PIC 9(2).
+           05 SD-BRANCH    PIC A(2).
+
+       FD  SORTED-KID-FILE.
        01  KIDS-RECORD.
-           05 R-ID         PIC 9(2).
+           05 R-ID         PIC 9(4).
            05 R-TOYTYPE    PIC A(1).
            05 R-TOYS       PIC 9(2).
+           05 R-BRANCH     PIC A(2).
+
        FD KID-TOYS-REPORT.
        01  PRNT-OUT        PIC X(80).
-       
+
+       FD  CSV-REPORT.
+       01  CSV-OUT         PIC X(40).
+
+       FD  STOCK-FILE.
+       01  STOCK-RECORD.
+           05 STK-TOYTYPE  PIC A(1).
+           05 STK-BALANCE  PIC 9(4).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-OUT       PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-OUT  PIC X(140).
+
+       FD  CHECKPOINT-TMP-FILE.
+       01  CHECKPOINT-TMP-OUT PIC X(140).
+
+       FD  REPORT-TMP-FILE.
+       01  REPORT-TMP-OUT   PIC X(80).
+
+       FD  CSV-TMP-FILE.
+       01  CSV-TMP-OUT      PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  DIVIDER-1       PIC X(21) VALUE "=====================".
        01  DIVIDER-3       PIC X(21) VALUE "---------------------".
        01  HEADER-1.
            05 FILL         PIC X(2) VALUE SPACES.
            05 H1-TITLE     PIC X(17) VALUE "KID'S TOYS REPORT".
+       01  HEADER-DATE.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 HD-LBL       PIC X(10) VALUE "RUN DATE: ".
+           05 HD-MM        PIC 9(2).
+           05 HD-SLASH-1   PIC X(1) VALUE "/".
+           05 HD-DD        PIC 9(2).
+           05 HD-SLASH-2   PIC X(1) VALUE "/".
+           05 HD-YYYY      PIC 9(4).
        01  HEADER-2.
-           05 H2-ID        PIC A(2) VALUE "ID".
+           05 H2-BR        PIC A(2) VALUE "BR".
+           05 DIVIDER-2    PIC X(3) VALUE " | ".
+           05 H2-ID        PIC A(4) VALUE "ID".
            05 DIVIDER-2    PIC X(3) VALUE " | ".
            05 H2-TOYTP     PIC A(8) VALUE "TOY TYPE".
            05 DIVIDER-2    PIC X(3) VALUE " | ".
            05 H2-TTL       PIC A(5) VALUE "TOTAL".
+           05 DIVIDER-2    PIC X(3) VALUE " | ".
+           05 H2-VAL       PIC A(7) VALUE "VALUE".
 
        01  KIDS-REPORT.
-           05 O-ID         PIC 9(2).
+           05 O-BRANCH     PIC A(2).
+           05 DIVIDER-2    PIC X(3) VALUE " | ".
+           05 O-ID         PIC 9(4).
            05 DIVIDER-2    PIC X(3) VALUE " | ".
            05 FILL         PIC X(2) VALUE SPACES.
            05 O-TOYTYPE    PIC A(4).
@@ -47,85 +143,865 @@
            05 DIVIDER-2    PIC X(3) VALUE " | ".
            05 FILL         PIC X(1) VALUE SPACES.
            05 O-TOYS       PIC 9(2).
+           05 DIVIDER-2    PIC X(3) VALUE " | ".
+           05 O-VALUE      PIC Z(4)9.99.
+
+       01  HEADER-BRANCH.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 HB-LBL       PIC X(8) VALUE "BRANCH: ".
+           05 HB-CODE      PIC A(2).
+
+       01  FOOTER-BRANCH.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 FB-LBL       PIC X(16) VALUE "BRANCH SUBTOTAL ".
+           05 FB-CODE      PIC A(2).
+           05 FB-LBL-2     PIC X(3) VALUE ": ".
+           05 FB-TOYS      PIC Z(5)9 VALUE 0.
+           05 FB-TOYS-LBL  PIC X(7) VALUE " TOYS, ".
+           05 FB-VALUE     PIC Z(6)9.99 VALUE 0.
+           05 FB-VAL-LBL   PIC X(6) VALUE " PESOS".
 
        01  FOOTER-1.
            05 FILL         PIC X(11) VALUE SPACES.
            05 F1-TTL        PIC X(7) VALUE "TOTAL: ".
            05 F1-TTLTOYS    PIC 9(3) VALUE 0.
+           05 F1-VAL-LBL    PIC X(9) VALUE "  VALUE: ".
+           05 F1-TTLVALUE   PIC Z(5)9.99 VALUE 0.
+           05 F1-CAT-LBL    PIC X(4) VALUE "  [".
+           05 F1-CAT-S-LBL  PIC X(2) VALUE "S:".
+           05 F1-CAT-SOFT   PIC Z(2)9 VALUE 0.
+           05 F1-CAT-H-LBL  PIC X(3) VALUE " H:".
+           05 F1-CAT-HARD   PIC Z(2)9 VALUE 0.
+           05 F1-CAT-P-LBL  PIC X(3) VALUE " P:".
+           05 F1-CAT-PUZZLE PIC Z(2)9 VALUE 0.
+           05 F1-CAT-E-LBL  PIC X(3) VALUE " E:".
+           05 F1-CAT-ELEC   PIC Z(2)9 VALUE 0.
+           05 F1-CAT-END    PIC X(1) VALUE "]".
+
+       01  WS-TOY-PRICES.
+           05 WS-PRICE-SOFT    PIC 9(3)V99 VALUE 15.00.
+           05 WS-PRICE-HARD    PIC 9(3)V99 VALUE 25.00.
+           05 WS-PRICE-PUZZLE  PIC 9(3)V99 VALUE 20.00.
+           05 WS-PRICE-ELEC    PIC 9(3)V99 VALUE 50.00.
+
+       01  WS-CATEGORY-TOTALS.
+           05 WS-CAT-SOFT      PIC 9(3) VALUE 0.
+           05 WS-CAT-HARD      PIC 9(3) VALUE 0.
+           05 WS-CAT-PUZZLE    PIC 9(3) VALUE 0.
+           05 WS-CAT-ELEC      PIC 9(3) VALUE 0.
+
+       01  WS-STOCK-BALANCES.
+           05 WS-STOCK-SOFT    PIC S9(4) VALUE 0.
+           05 WS-STOCK-HARD    PIC S9(4) VALUE 0.
+           05 WS-STOCK-PUZZLE  PIC S9(4) VALUE 0.
+           05 WS-STOCK-ELEC    PIC S9(4) VALUE 0.
+
+       01  HEADER-STOCK.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 H-STK-TITLE  PIC X(16) VALUE "STOCK ON HAND:".
+
+       01  STOCK-LINE.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 STK-LBL      PIC X(12).
+           05 STK-QTY      PIC -(4)9.
+
+       01  STOCK-WARN-LINE.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 SW-LBL       PIC X(25) VALUE
+               "*** STOCK WARNING: TYPE ".
+           05 SW-TYPE      PIC A(1).
+           05 SW-LBL-2     PIC X(20) VALUE
+               " WENT NEGATIVE, ID: ".
+           05 SW-ID        PIC 9(4).
+
+       01  WS-UNIT-PRICE    PIC 9(3)V99.
+       01  WS-LN-VALUE      PIC 9(6)V99.
+       01  WS-TTLVALUE      PIC 9(6)V99 VALUE 0.
 
        01  FOOTER-2.
            05 F2-TTL        PIC X(12) VALUE "TOTAL KIDS: ".
-           05 F2-TTLKIDS    PIC 9(3). 
+           05 F2-TTLKIDS    PIC 9(3) VALUE 0.
+
+       01  FOOTER-3.
+           05 F3-TTL        PIC X(13) VALUE "GRAND TOTAL: ".
+           05 F3-TTLTOYS    PIC Z(5)9 VALUE 0.
+           05 F3-TOYS-LBL   PIC X(7) VALUE " TOYS, ".
+           05 F3-TTLVALUE   PIC Z(6)9.99 VALUE 0.
+           05 F3-VAL-LBL    PIC X(6) VALUE " PESOS".
+
+       01  WS-GRAND-TOYS    PIC 9(6) VALUE 0.
+       01  WS-GRAND-VALUE   PIC 9(8)V99 VALUE 0.
+
+       01  HEADER-EXC.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 H-EXC-TITLE  PIC X(30) VALUE
+               "EXCEPTIONS: UNRECOGNIZED TYPE".
+
+       01  EXC-LINE.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 EXC-LBL      PIC X(9) VALUE "TOY TYPE ".
+           05 EXC-TYPE     PIC A(1).
+           05 EXC-LBL-2    PIC X(9) VALUE " FOR ID: ".
+           05 EXC-ID       PIC 9(4).
+
+       01  WS-EXCEPTIONS.
+           05 WS-EXC-COUNT PIC 9(3) VALUE 0.
+           05 WS-EXC-ENTRY OCCURS 50 TIMES.
+               10 WS-EXC-ID    PIC 9(4).
+               10 WS-EXC-TYPE  PIC A(1).
+       01  WS-EXC-IDX       PIC 9(3).
 
-       01  WS-PREV-ID      PIC 9(2).
+       01  HEADER-RANK.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 H-RNK-TITLE  PIC X(34) VALUE
+               "RANKED BY TOTAL TOYS (DESCENDING)".
+
+       01  RANK-LINE.
+           05 FILL         PIC X(2) VALUE SPACES.
+           05 RNK-NO       PIC Z(4)9.
+           05 RNK-DOT      PIC X(2) VALUE ". ".
+           05 RNK-BR-LBL   PIC X(8) VALUE "BRANCH: ".
+           05 RNK-BRANCH   PIC A(2).
+           05 RNK-ID-LBL   PIC X(6) VALUE "  ID: ".
+           05 RNK-ID       PIC 9(4).
+           05 RNK-TTL-LBL  PIC X(9) VALUE "  TOYS: ".
+           05 RNK-TOYS     PIC Z(5)9.
+
+       01  WS-RANK-TABLE.
+           05 WS-RANK-COUNT PIC 9(4) VALUE 0.
+           05 WS-RANK-ENTRY OCCURS 2000 TIMES
+                            INDEXED BY WS-RANK-IDX.
+               10 WS-RANK-BRANCH PIC A(2).
+               10 WS-RANK-ID     PIC 9(4).
+               10 WS-RANK-TOYS   PIC 9(6).
+
+       01  WS-RANK-IDX-2    PIC 9(4).
+       01  WS-RANK-TMP-BRANCH PIC A(2).
+       01  WS-RANK-TMP-ID     PIC 9(4).
+       01  WS-RANK-TMP-TOYS   PIC 9(6).
+
+       01  WS-PREV-ID      PIC 9(4) VALUE 0.
+       01  WS-PREV-BRANCH  PIC A(2) VALUE SPACES.
+       01  WS-BRANCH-TOYS  PIC 9(6) VALUE 0.
+       01  WS-BRANCH-VALUE PIC 9(8)V99 VALUE 0.
        01  WS-EOF          PIC A(1) VALUE 'N'.
-       01  WS-LN      PIC 9(3).
-      
+       01  WS-LN      PIC 9(6) VALUE 0.
+
+       01  WS-AUDIT-STATUS  PIC X(2).
+       01  WS-FULL-DATE     PIC X(21).
+       01  WS-REPORT-FILENAME PIC X(40).
+       01  WS-CSV-FILENAME  PIC X(40).
+       01  WS-CSV-LINE      PIC X(40).
+       01  WS-REPORT-STATUS PIC X(2).
+       01  WS-CSV-STATUS    PIC X(2).
+       01  WS-STOCK-STATUS  PIC X(2).
+       01  WS-NEED-HEADERS  PIC A(1) VALUE 'N'.
+
+       01  WS-CKPT-STATUS   PIC X(2).
+       01  WS-CKPT-TMP-STATUS PIC X(2).
+       01  WS-REPORT-TMP-STATUS PIC X(2).
+       01  WS-CSV-TMP-STATUS PIC X(2).
+       01  WS-RESUME-FLAG   PIC A(1) VALUE 'N'.
+       01  WS-OVERFLOW-FLAG PIC A(1) VALUE 'N'.
+       01  WS-CKPT-INTERVAL PIC 9(3) VALUE 50.
+       01  WS-CKPT-FILENAME PIC X(20) VALUE "checkpoint.dat".
+       01  WS-CKPT-TMPNAME  PIC X(20) VALUE "checkpoint.tmp".
+       01  WS-RENAME-RC     PIC S9(9) COMP-5.
+       01  WS-REPORT-TMPNAME PIC X(40).
+       01  WS-CSV-TMPNAME   PIC X(40).
+       01  WS-REPORT-LINES  PIC 9(6) VALUE 0.
+       01  WS-CSV-LINES     PIC 9(6) VALUE 0.
+       01  WS-TRUNC-KEEP    PIC 9(6).
+       01  WS-TRUNC-COUNT   PIC 9(6).
+
+       01  CKPT-HEADER-LINE.
+           05 CK-TAG            PIC X(4) VALUE "HDR:".
+           05 CK-RUN-DATE       PIC X(8).
+           05 CK-LN             PIC 9(6).
+           05 CK-PREV-ID        PIC 9(4).
+           05 CK-PREV-BRANCH    PIC A(2).
+           05 CK-F1-TOYS        PIC 9(3).
+           05 CK-TTLVALUE       PIC 9(6)V99.
+           05 CK-F2-KIDS        PIC 9(3).
+           05 CK-GRAND-TOYS     PIC 9(6).
+           05 CK-GRAND-VALUE    PIC 9(8)V99.
+           05 CK-BRANCH-TOYS    PIC 9(6).
+           05 CK-BRANCH-VALUE   PIC 9(8)V99.
+           05 CK-CAT-SOFT       PIC 9(3).
+           05 CK-CAT-HARD       PIC 9(3).
+           05 CK-CAT-PUZZLE     PIC 9(3).
+           05 CK-CAT-ELEC       PIC 9(3).
+           05 CK-STOCK-SOFT     PIC S9(4) SIGN LEADING SEPARATE.
+           05 CK-STOCK-HARD     PIC S9(4) SIGN LEADING SEPARATE.
+           05 CK-STOCK-PUZZLE   PIC S9(4) SIGN LEADING SEPARATE.
+           05 CK-STOCK-ELEC     PIC S9(4) SIGN LEADING SEPARATE.
+           05 CK-EXC-COUNT      PIC 9(3).
+           05 CK-RANK-COUNT     PIC 9(4).
+           05 CK-REPORT-LINES   PIC 9(6).
+           05 CK-CSV-LINES      PIC 9(6).
+
+       01  CKPT-EXC-LINE.
+           05 CK-EXC-TAG        PIC X(4) VALUE "EXC:".
+           05 CK-EXC-ID         PIC 9(4).
+           05 CK-EXC-TYPE       PIC A(1).
+
+       01  CKPT-RANK-LINE.
+           05 CK-RANK-TAG       PIC X(4) VALUE "RNK:".
+           05 CK-RANK-BRANCH    PIC A(2).
+           05 CK-RANK-ID        PIC 9(4).
+           05 CK-RANK-TOYS      PIC 9(6).
+
+       01  AUDIT-LINE.
+           05 AL-LBL-1      PIC X(15) VALUE "RUN DATE/TIME: ".
+           05 AL-MM         PIC 9(2).
+           05 AL-SLASH-1    PIC X(1) VALUE "/".
+           05 AL-DD         PIC 9(2).
+           05 AL-SLASH-2    PIC X(1) VALUE "/".
+           05 AL-YYYY       PIC 9(4).
+           05 FILL          PIC X(1) VALUE SPACE.
+           05 AL-HH         PIC 9(2).
+           05 AL-COLON-1    PIC X(1) VALUE ":".
+           05 AL-MIN        PIC 9(2).
+           05 AL-COLON-2    PIC X(1) VALUE ":".
+           05 AL-SEC        PIC 9(2).
+           05 AL-LBL-2      PIC X(11) VALUE "  RECORDS: ".
+           05 AL-RECORDS    PIC Z(5)9.
+           05 AL-LBL-3      PIC X(8) VALUE "  KIDS: ".
+           05 AL-KIDS       PIC Z(5)9.
+           05 AL-LBL-4      PIC X(19) VALUE "  GRAND TOTAL TOYS: ".
+           05 AL-GRAND-TOYS PIC Z(5)9.
+
        PROCEDURE DIVISION.
-           OPEN INPUT KID-TOYS-RECORD
-                OUTPUT KID-TOYS-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-FULL-DATE
+           STRING "output_" WS-FULL-DATE(1:8) ".txt"
+               DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+           STRING "output_" WS-FULL-DATE(1:8) ".csv"
+               DELIMITED BY SIZE INTO WS-CSV-FILENAME
+           STRING "output_" WS-FULL-DATE(1:8) ".txt.tmp"
+               DELIMITED BY SIZE INTO WS-REPORT-TMPNAME
+           STRING "output_" WS-FULL-DATE(1:8) ".csv.tmp"
+               DELIMITED BY SIZE INTO WS-CSV-TMPNAME
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-BRANCH SD-ID
+               USING KID-TOYS-RECORD
+               GIVING SORTED-KID-FILE.
+
+           PERFORM RESTORE-CHECKPOINT
+
+           IF WS-RESUME-FLAG = 'Y' THEN
+               DISPLAY "RESUMING FROM CHECKPOINT AT RECORD " WS-LN
+           ELSE
+               PERFORM LOAD-STOCK
+           END-IF.
 
-           WRITE PRNT-OUT FROM DIVIDER-1.
-           WRITE PRNT-OUT FROM HEADER-1.
-           WRITE PRNT-OUT FROM DIVIDER-1.
-           WRITE PRNT-OUT FROM HEADER-2.
-           WRITE PRNT-OUT FROM DIVIDER-3.
+           OPEN INPUT SORTED-KID-FILE.
+
+           IF WS-RESUME-FLAG = 'Y' THEN
+               PERFORM TRUNCATE-REPORT
+               PERFORM TRUNCATE-CSV
+               OPEN EXTEND KID-TOYS-REPORT
+               IF WS-REPORT-STATUS = "35" THEN
+                   OPEN OUTPUT KID-TOYS-REPORT
+                   MOVE 'Y' TO WS-NEED-HEADERS
+               END-IF
+               OPEN EXTEND CSV-REPORT
+               IF WS-CSV-STATUS = "35" THEN
+                   OPEN OUTPUT CSV-REPORT
+                   MOVE 'Y' TO WS-NEED-HEADERS
+               END-IF
+               PERFORM WS-LN TIMES
+                   READ SORTED-KID-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT KID-TOYS-REPORT
+               OPEN OUTPUT CSV-REPORT
+               MOVE 'Y' TO WS-NEED-HEADERS
+           END-IF.
+
+           IF WS-NEED-HEADERS = 'Y' THEN
+               MOVE WS-FULL-DATE(5:2) TO HD-MM
+               MOVE WS-FULL-DATE(7:2) TO HD-DD
+               MOVE WS-FULL-DATE(1:4) TO HD-YYYY
+
+               WRITE PRNT-OUT FROM DIVIDER-1
+               WRITE PRNT-OUT FROM HEADER-1
+               WRITE PRNT-OUT FROM HEADER-DATE
+               WRITE PRNT-OUT FROM DIVIDER-1
+               WRITE PRNT-OUT FROM HEADER-2
+               WRITE PRNT-OUT FROM DIVIDER-3
+
+               MOVE "BRANCH,ID,TOYTYPE,TOYS" TO CSV-OUT
+               WRITE CSV-OUT
+           END-IF.
 
            PERFORM UNTIL WS-EOF = 'Y'
-               READ KID-TOYS-RECORD
+               READ SORTED-KID-FILE
                    AT END
                        PERFORM PRNT-LN-TTTL
+                       PERFORM PRNT-BRANCH-TTTL
                        PERFORM PRNT-LN-KTTL
+                       PERFORM PRNT-LN-GTTL
+                       PERFORM PRNT-EXCEPTIONS
+                       PERFORM PRNT-STOCK
+                       PERFORM PRNT-RANKED
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        COMPUTE WS-LN = WS-LN + 1
-                       IF WS-LN = 1 THEN
-                           MOVE R-ID TO WS-PREV-ID
+                           ON SIZE ERROR
+                               DISPLAY
+                                 "WS-LN OVERFLOW, RECORD COUNT LIMIT "
+                                 "EXCEEDED -- RUN STOPPED, CHECKPOINT "
+                                 "SAVED FOR RESUME"
+                               PERFORM WRITE-CHECKPOINT
+                               MOVE 'Y' TO WS-OVERFLOW-FLAG
+                               MOVE 'Y' TO WS-EOF
+                       END-COMPUTE
+                       IF WS-EOF NOT = 'Y' THEN
+                           IF WS-LN = 1 THEN
+                               MOVE R-ID TO WS-PREV-ID
+                           END-IF
+                           PERFORM PRNT-LN
+                           IF FUNCTION MOD(WS-LN WS-CKPT-INTERVAL) = 0
+                               THEN
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
                        END-IF
-                       PERFORM PRNT-LN
                END-READ
            END-PERFORM.
 
-           CLOSE KID-TOYS-RECORD
-                 KID-TOYS-REPORT.
+           CLOSE SORTED-KID-FILE
+                 KID-TOYS-REPORT
+                 CSV-REPORT.
+
+           PERFORM WRITE-AUDIT-LOG.
+           IF WS-OVERFLOW-FLAG NOT = 'Y' THEN
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
 
            STOP RUN.
-      
+
            PRNT-LN.
                MOVE FUNCTION NUMVAL(R-ID) TO O-ID
+               MOVE R-BRANCH TO O-BRANCH
                EVALUATE R-TOYTYPE
                    WHEN 'A'
                        MOVE "SOFT" TO O-TOYTYPE
                    WHEN 'B'
                        MOVE "HARD" TO O-TOYTYPE
+                   WHEN 'C'
+                       MOVE "PUZZ" TO O-TOYTYPE
+                   WHEN 'D'
+                       MOVE "ELEC" TO O-TOYTYPE
+                   WHEN OTHER
+                       MOVE SPACES TO O-TOYTYPE
+                       PERFORM LOG-EXCEPTION
                END-EVALUATE
                MOVE FUNCTION TRIM(R-TOYS) TO O-TOYS
+               PERFORM GET-PRICE
+               COMPUTE WS-LN-VALUE = R-TOYS * WS-UNIT-PRICE
+               MOVE WS-LN-VALUE TO O-VALUE
+               PERFORM WRITE-CSV-LN
+               PERFORM DECREMENT-STOCK
                IF WS-LN = 1 THEN
+                   MOVE R-BRANCH TO WS-PREV-BRANCH
+                   PERFORM PRNT-BRANCH-HDR
                    ADD 1 TO F2-TTLKIDS
                    WRITE PRNT-OUT FROM KIDS-REPORT
+                   ADD 1 TO WS-REPORT-LINES
                    ADD O-TOYS TO F1-TTLTOYS
+                   ADD WS-LN-VALUE TO WS-TTLVALUE
+                   PERFORM RESET-CATEGORY
+                   PERFORM ACCUM-CATEGORY
                ELSE IF WS-LN >= 2 THEN
                    PERFORM ID-CHECK
                    WRITE PRNT-OUT FROM KIDS-REPORT
+                   ADD 1 TO WS-REPORT-LINES
                END-IF.
-               
+
+           GET-PRICE.
+               EVALUATE R-TOYTYPE
+                   WHEN 'A'
+                       MOVE WS-PRICE-SOFT TO WS-UNIT-PRICE
+                   WHEN 'B'
+                       MOVE WS-PRICE-HARD TO WS-UNIT-PRICE
+                   WHEN 'C'
+                       MOVE WS-PRICE-PUZZLE TO WS-UNIT-PRICE
+                   WHEN 'D'
+                       MOVE WS-PRICE-ELEC TO WS-UNIT-PRICE
+                   WHEN OTHER
+                       MOVE 0 TO WS-UNIT-PRICE
+               END-EVALUATE.
+
+           ACCUM-CATEGORY.
+               EVALUATE R-TOYTYPE
+                   WHEN 'A'
+                       ADD O-TOYS TO WS-CAT-SOFT
+                   WHEN 'B'
+                       ADD O-TOYS TO WS-CAT-HARD
+                   WHEN 'C'
+                       ADD O-TOYS TO WS-CAT-PUZZLE
+                   WHEN 'D'
+                       ADD O-TOYS TO WS-CAT-ELEC
+               END-EVALUATE.
+
+           WRITE-CSV-LN.
+               MOVE SPACES TO WS-CSV-LINE
+               STRING FUNCTION TRIM(O-BRANCH) ","
+                   FUNCTION TRIM(O-ID) ","
+                   FUNCTION TRIM(O-TOYTYPE) ","
+                   FUNCTION TRIM(O-TOYS)
+                   DELIMITED BY SIZE INTO WS-CSV-LINE
+               MOVE WS-CSV-LINE TO CSV-OUT
+               WRITE CSV-OUT
+               ADD 1 TO WS-CSV-LINES.
+
+           RESET-CATEGORY.
+               MOVE 0 TO WS-CAT-SOFT
+               MOVE 0 TO WS-CAT-HARD
+               MOVE 0 TO WS-CAT-PUZZLE
+               MOVE 0 TO WS-CAT-ELEC.
+
+           LOAD-STOCK.
+               OPEN INPUT STOCK-FILE
+               IF WS-STOCK-STATUS = "35" THEN
+                   DISPLAY
+                       "STOCK.DAT NOT FOUND -- STARTING STOCK AT ZERO"
+               ELSE
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ STOCK-FILE
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               EVALUATE STK-TOYTYPE
+                                   WHEN 'A'
+                                       MOVE STK-BALANCE
+                                           TO WS-STOCK-SOFT
+                                   WHEN 'B'
+                                       MOVE STK-BALANCE
+                                           TO WS-STOCK-HARD
+                                   WHEN 'C'
+                                       MOVE STK-BALANCE
+                                           TO WS-STOCK-PUZZLE
+                                   WHEN 'D'
+                                       MOVE STK-BALANCE
+                                           TO WS-STOCK-ELEC
+                               END-EVALUATE
+                       END-READ
+                   END-PERFORM
+                   MOVE 'N' TO WS-EOF
+                   CLOSE STOCK-FILE
+               END-IF.
+
+           DECREMENT-STOCK.
+               EVALUATE R-TOYTYPE
+                   WHEN 'A'
+                       SUBTRACT O-TOYS FROM WS-STOCK-SOFT
+                       IF WS-STOCK-SOFT < 0 THEN
+                           PERFORM STOCK-WARNING
+                       END-IF
+                   WHEN 'B'
+                       SUBTRACT O-TOYS FROM WS-STOCK-HARD
+                       IF WS-STOCK-HARD < 0 THEN
+                           PERFORM STOCK-WARNING
+                       END-IF
+                   WHEN 'C'
+                       SUBTRACT O-TOYS FROM WS-STOCK-PUZZLE
+                       IF WS-STOCK-PUZZLE < 0 THEN
+                           PERFORM STOCK-WARNING
+                       END-IF
+                   WHEN 'D'
+                       SUBTRACT O-TOYS FROM WS-STOCK-ELEC
+                       IF WS-STOCK-ELEC < 0 THEN
+                           PERFORM STOCK-WARNING
+                       END-IF
+               END-EVALUATE.
+
+           STOCK-WARNING.
+               MOVE R-TOYTYPE TO SW-TYPE
+               MOVE R-ID TO SW-ID
+               WRITE PRNT-OUT FROM STOCK-WARN-LINE
+               ADD 1 TO WS-REPORT-LINES.
+
+           PRNT-STOCK.
+               WRITE PRNT-OUT FROM DIVIDER-3
+               WRITE PRNT-OUT FROM HEADER-STOCK
+               MOVE "SOFT:" TO STK-LBL
+               MOVE WS-STOCK-SOFT TO STK-QTY
+               WRITE PRNT-OUT FROM STOCK-LINE
+               MOVE "HARD:" TO STK-LBL
+               MOVE WS-STOCK-HARD TO STK-QTY
+               WRITE PRNT-OUT FROM STOCK-LINE
+               MOVE "PUZZLE:" TO STK-LBL
+               MOVE WS-STOCK-PUZZLE TO STK-QTY
+               WRITE PRNT-OUT FROM STOCK-LINE
+               MOVE "ELECTRONIC:" TO STK-LBL
+               MOVE WS-STOCK-ELEC TO STK-QTY
+               WRITE PRNT-OUT FROM STOCK-LINE.
 
            PRNT-LN-TTTL.
                MOVE FUNCTION NUMVAL(F1-TTLTOYS) TO F1-TTLTOYS
-               WRITE PRNT-OUT FROM FOOTER-1.
+               MOVE WS-TTLVALUE TO F1-TTLVALUE
+               MOVE WS-CAT-SOFT TO F1-CAT-SOFT
+               MOVE WS-CAT-HARD TO F1-CAT-HARD
+               MOVE WS-CAT-PUZZLE TO F1-CAT-PUZZLE
+               MOVE WS-CAT-ELEC TO F1-CAT-ELEC
+               WRITE PRNT-OUT FROM FOOTER-1
+               ADD F1-TTLTOYS TO WS-GRAND-TOYS
+               ADD F1-TTLTOYS TO WS-BRANCH-TOYS
+               ADD WS-TTLVALUE TO WS-GRAND-VALUE
+               ADD WS-TTLVALUE TO WS-BRANCH-VALUE
+               PERFORM ADD-RANK-ENTRY.
+
+           ADD-RANK-ENTRY.
+               ADD 1 TO WS-RANK-COUNT
+               IF WS-RANK-COUNT <= 2000 THEN
+                   MOVE WS-PREV-BRANCH TO WS-RANK-BRANCH(WS-RANK-COUNT)
+                   MOVE WS-PREV-ID TO WS-RANK-ID(WS-RANK-COUNT)
+                   MOVE F1-TTLTOYS TO WS-RANK-TOYS(WS-RANK-COUNT)
+               END-IF.
+
+           SORT-RANK-TABLE.
+               PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > WS-RANK-COUNT
+                      OR WS-RANK-IDX > 2000
+                   PERFORM VARYING WS-RANK-IDX-2 FROM 1 BY 1
+                       UNTIL WS-RANK-IDX-2 > WS-RANK-COUNT - WS-RANK-IDX
+                          OR WS-RANK-IDX-2 > 2000
+                       IF WS-RANK-TOYS(WS-RANK-IDX-2) <
+                          WS-RANK-TOYS(WS-RANK-IDX-2 + 1) THEN
+                           MOVE WS-RANK-BRANCH(WS-RANK-IDX-2)
+                               TO WS-RANK-TMP-BRANCH
+                           MOVE WS-RANK-ID(WS-RANK-IDX-2)
+                               TO WS-RANK-TMP-ID
+                           MOVE WS-RANK-TOYS(WS-RANK-IDX-2)
+                               TO WS-RANK-TMP-TOYS
+                           MOVE WS-RANK-BRANCH(WS-RANK-IDX-2 + 1)
+                               TO WS-RANK-BRANCH(WS-RANK-IDX-2)
+                           MOVE WS-RANK-ID(WS-RANK-IDX-2 + 1)
+                               TO WS-RANK-ID(WS-RANK-IDX-2)
+                           MOVE WS-RANK-TOYS(WS-RANK-IDX-2 + 1)
+                               TO WS-RANK-TOYS(WS-RANK-IDX-2)
+                           MOVE WS-RANK-TMP-BRANCH
+                               TO WS-RANK-BRANCH(WS-RANK-IDX-2 + 1)
+                           MOVE WS-RANK-TMP-ID
+                               TO WS-RANK-ID(WS-RANK-IDX-2 + 1)
+                           MOVE WS-RANK-TMP-TOYS
+                               TO WS-RANK-TOYS(WS-RANK-IDX-2 + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM.
+
+           PRNT-RANKED.
+               PERFORM SORT-RANK-TABLE
+               WRITE PRNT-OUT FROM DIVIDER-3
+               WRITE PRNT-OUT FROM HEADER-RANK
+               PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > WS-RANK-COUNT
+                      OR WS-RANK-IDX > 2000
+                   MOVE WS-RANK-IDX TO RNK-NO
+                   MOVE WS-RANK-BRANCH(WS-RANK-IDX) TO RNK-BRANCH
+                   MOVE WS-RANK-ID(WS-RANK-IDX) TO RNK-ID
+                   MOVE WS-RANK-TOYS(WS-RANK-IDX) TO RNK-TOYS
+                   WRITE PRNT-OUT FROM RANK-LINE
+               END-PERFORM.
 
            ID-CHECK.
-               IF R-ID = WS-PREV-ID THEN
+               IF R-BRANCH NOT = WS-PREV-BRANCH THEN
+                   ADD 1 TO F2-TTLKIDS
+                   PERFORM PRNT-LN-TTTL
+                   PERFORM PRNT-BRANCH-TTTL
+                   MOVE 0 TO F1-TTLTOYS
+                   MOVE 0 TO WS-TTLVALUE
+                   PERFORM RESET-CATEGORY
+                   PERFORM RESET-BRANCH
+                   MOVE R-BRANCH TO WS-PREV-BRANCH
+                   PERFORM PRNT-BRANCH-HDR
                    ADD O-TOYS TO F1-TTLTOYS
+                   ADD WS-LN-VALUE TO WS-TTLVALUE
+                   PERFORM ACCUM-CATEGORY
+                   MOVE R-ID TO WS-PREV-ID
+               ELSE IF R-ID = WS-PREV-ID THEN
+                   ADD O-TOYS TO F1-TTLTOYS
+                   ADD WS-LN-VALUE TO WS-TTLVALUE
+                   PERFORM ACCUM-CATEGORY
                    MOVE R-ID TO WS-PREV-ID
                ELSE
                    ADD 1 TO F2-TTLKIDS
                    PERFORM PRNT-LN-TTTL
                    MOVE 0 TO F1-TTLTOYS
+                   MOVE 0 TO WS-TTLVALUE
+                   PERFORM RESET-CATEGORY
                    ADD O-TOYS TO F1-TTLTOYS
+                   ADD WS-LN-VALUE TO WS-TTLVALUE
+                   PERFORM ACCUM-CATEGORY
                    MOVE R-ID TO WS-PREV-ID
                END-IF.
 
+           RESET-BRANCH.
+               MOVE 0 TO WS-BRANCH-TOYS
+               MOVE 0 TO WS-BRANCH-VALUE.
+
+           PRNT-BRANCH-HDR.
+               WRITE PRNT-OUT FROM DIVIDER-3
+               ADD 1 TO WS-REPORT-LINES
+               MOVE WS-PREV-BRANCH TO HB-CODE
+               WRITE PRNT-OUT FROM HEADER-BRANCH
+               ADD 1 TO WS-REPORT-LINES.
+
+           PRNT-BRANCH-TTTL.
+               MOVE WS-PREV-BRANCH TO FB-CODE
+               MOVE WS-BRANCH-TOYS TO FB-TOYS
+               MOVE WS-BRANCH-VALUE TO FB-VALUE
+               WRITE PRNT-OUT FROM FOOTER-BRANCH
+               ADD 1 TO WS-REPORT-LINES.
+
            PRNT-LN-KTTL.
                WRITE PRNT-OUT FROM FOOTER-2.
-                       
\ No newline at end of file
+
+           PRNT-LN-GTTL.
+               MOVE WS-GRAND-TOYS TO F3-TTLTOYS
+               MOVE WS-GRAND-VALUE TO F3-TTLVALUE
+               WRITE PRNT-OUT FROM FOOTER-3.
+
+           LOG-EXCEPTION.
+               ADD 1 TO WS-EXC-COUNT
+               IF WS-EXC-COUNT <= 50 THEN
+                   MOVE R-ID TO WS-EXC-ID(WS-EXC-COUNT)
+                   MOVE R-TOYTYPE TO WS-EXC-TYPE(WS-EXC-COUNT)
+               END-IF.
+
+           PRNT-EXCEPTIONS.
+               IF WS-EXC-COUNT > 0 THEN
+                   WRITE PRNT-OUT FROM DIVIDER-3
+                   WRITE PRNT-OUT FROM HEADER-EXC
+                   PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                       UNTIL WS-EXC-IDX > WS-EXC-COUNT
+                           OR WS-EXC-IDX > 50
+                       MOVE WS-EXC-ID(WS-EXC-IDX) TO EXC-ID
+                       MOVE WS-EXC-TYPE(WS-EXC-IDX) TO EXC-TYPE
+                       WRITE PRNT-OUT FROM EXC-LINE
+                   END-PERFORM
+               END-IF.
+
+           WRITE-AUDIT-LOG.
+               MOVE WS-FULL-DATE(5:2) TO AL-MM
+               MOVE WS-FULL-DATE(7:2) TO AL-DD
+               MOVE WS-FULL-DATE(1:4) TO AL-YYYY
+               MOVE WS-FULL-DATE(9:2) TO AL-HH
+               MOVE WS-FULL-DATE(11:2) TO AL-MIN
+               MOVE WS-FULL-DATE(13:2) TO AL-SEC
+               MOVE WS-LN TO AL-RECORDS
+               MOVE F2-TTLKIDS TO AL-KIDS
+               MOVE WS-GRAND-TOYS TO AL-GRAND-TOYS
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-STATUS = "35" THEN
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               WRITE AUDIT-OUT FROM AUDIT-LINE
+               CLOSE AUDIT-LOG-FILE.
+
+           WRITE-CHECKPOINT.
+               MOVE WS-FULL-DATE(1:8) TO CK-RUN-DATE
+               MOVE WS-LN TO CK-LN
+               MOVE WS-PREV-ID TO CK-PREV-ID
+               MOVE WS-PREV-BRANCH TO CK-PREV-BRANCH
+               MOVE F1-TTLTOYS TO CK-F1-TOYS
+               MOVE WS-TTLVALUE TO CK-TTLVALUE
+               MOVE F2-TTLKIDS TO CK-F2-KIDS
+               MOVE WS-GRAND-TOYS TO CK-GRAND-TOYS
+               MOVE WS-GRAND-VALUE TO CK-GRAND-VALUE
+               MOVE WS-BRANCH-TOYS TO CK-BRANCH-TOYS
+               MOVE WS-BRANCH-VALUE TO CK-BRANCH-VALUE
+               MOVE WS-CAT-SOFT TO CK-CAT-SOFT
+               MOVE WS-CAT-HARD TO CK-CAT-HARD
+               MOVE WS-CAT-PUZZLE TO CK-CAT-PUZZLE
+               MOVE WS-CAT-ELEC TO CK-CAT-ELEC
+               MOVE WS-STOCK-SOFT TO CK-STOCK-SOFT
+               MOVE WS-STOCK-HARD TO CK-STOCK-HARD
+               MOVE WS-STOCK-PUZZLE TO CK-STOCK-PUZZLE
+               MOVE WS-STOCK-ELEC TO CK-STOCK-ELEC
+               MOVE WS-EXC-COUNT TO CK-EXC-COUNT
+               MOVE WS-RANK-COUNT TO CK-RANK-COUNT
+               MOVE WS-REPORT-LINES TO CK-REPORT-LINES
+               MOVE WS-CSV-LINES TO CK-CSV-LINES
+
+               OPEN OUTPUT CHECKPOINT-TMP-FILE
+               WRITE CHECKPOINT-TMP-OUT FROM CKPT-HEADER-LINE
+
+               PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-EXC-COUNT
+                      OR WS-EXC-IDX > 50
+                   MOVE WS-EXC-ID(WS-EXC-IDX) TO CK-EXC-ID
+                   MOVE WS-EXC-TYPE(WS-EXC-IDX) TO CK-EXC-TYPE
+                   WRITE CHECKPOINT-TMP-OUT FROM CKPT-EXC-LINE
+               END-PERFORM
+
+               PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > WS-RANK-COUNT
+                      OR WS-RANK-IDX > 2000
+                   MOVE WS-RANK-BRANCH(WS-RANK-IDX) TO CK-RANK-BRANCH
+                   MOVE WS-RANK-ID(WS-RANK-IDX) TO CK-RANK-ID
+                   MOVE WS-RANK-TOYS(WS-RANK-IDX) TO CK-RANK-TOYS
+                   WRITE CHECKPOINT-TMP-OUT FROM CKPT-RANK-LINE
+               END-PERFORM
+
+               CLOSE CHECKPOINT-TMP-FILE
+
+               CALL "CBL_RENAME_FILE" USING WS-CKPT-TMPNAME
+                   WS-CKPT-FILENAME
+                   RETURNING WS-RENAME-RC
+               END-CALL.
+
+           RESTORE-CHECKPOINT.
+               MOVE 'N' TO WS-RESUME-FLAG
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = "35" THEN
+                   READ CHECKPOINT-FILE
+                       AT END
+                           DISPLAY
+                             "CHECKPOINT.DAT IS EMPTY OR UNREADABLE -- "
+                             "STARTING FRESH"
+                       NOT AT END
+                           MOVE CHECKPOINT-OUT TO CKPT-HEADER-LINE
+                           IF CK-LN > 0
+                              AND CK-RUN-DATE NOT = WS-FULL-DATE(1:8)
+                              THEN
+                               DISPLAY
+                                 "CHECKPOINT.DAT IS FROM A DIFFERENT "
+                                 "DAY'S RUN -- IGNORING IT, STARTING "
+                                 "FRESH"
+                           END-IF
+                           IF CK-LN > 0
+                              AND CK-RUN-DATE = WS-FULL-DATE(1:8)
+                              THEN
+                               MOVE 'Y' TO WS-RESUME-FLAG
+                               MOVE CK-LN TO WS-LN
+                               MOVE CK-PREV-ID TO WS-PREV-ID
+                               MOVE CK-PREV-BRANCH TO WS-PREV-BRANCH
+                               MOVE CK-F1-TOYS TO F1-TTLTOYS
+                               MOVE CK-TTLVALUE TO WS-TTLVALUE
+                               MOVE CK-F2-KIDS TO F2-TTLKIDS
+                               MOVE CK-GRAND-TOYS TO WS-GRAND-TOYS
+                               MOVE CK-GRAND-VALUE TO WS-GRAND-VALUE
+                               MOVE CK-BRANCH-TOYS TO WS-BRANCH-TOYS
+                               MOVE CK-BRANCH-VALUE TO WS-BRANCH-VALUE
+                               MOVE CK-CAT-SOFT TO WS-CAT-SOFT
+                               MOVE CK-CAT-HARD TO WS-CAT-HARD
+                               MOVE CK-CAT-PUZZLE TO WS-CAT-PUZZLE
+                               MOVE CK-CAT-ELEC TO WS-CAT-ELEC
+                               MOVE CK-STOCK-SOFT TO WS-STOCK-SOFT
+                               MOVE CK-STOCK-HARD TO WS-STOCK-HARD
+                               MOVE CK-STOCK-PUZZLE TO WS-STOCK-PUZZLE
+                               MOVE CK-STOCK-ELEC TO WS-STOCK-ELEC
+                               MOVE CK-EXC-COUNT TO WS-EXC-COUNT
+                               MOVE CK-RANK-COUNT TO WS-RANK-COUNT
+                               MOVE CK-REPORT-LINES TO WS-REPORT-LINES
+                               MOVE CK-CSV-LINES TO WS-CSV-LINES
+                               PERFORM RESTORE-EXCEPTIONS
+                               PERFORM RESTORE-RANK-TABLE
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           RESTORE-EXCEPTIONS.
+               PERFORM VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-EXC-COUNT
+                      OR WS-EXC-IDX > 50
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CHECKPOINT-OUT TO CKPT-EXC-LINE
+                           MOVE CK-EXC-ID TO WS-EXC-ID(WS-EXC-IDX)
+                           MOVE CK-EXC-TYPE TO WS-EXC-TYPE(WS-EXC-IDX)
+                   END-READ
+               END-PERFORM.
+
+           RESTORE-RANK-TABLE.
+               PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > WS-RANK-COUNT
+                      OR WS-RANK-IDX > 2000
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CHECKPOINT-OUT TO CKPT-RANK-LINE
+                           MOVE CK-RANK-BRANCH
+                               TO WS-RANK-BRANCH(WS-RANK-IDX)
+                           MOVE CK-RANK-ID
+                               TO WS-RANK-ID(WS-RANK-IDX)
+                           MOVE CK-RANK-TOYS
+                               TO WS-RANK-TOYS(WS-RANK-IDX)
+                   END-READ
+               END-PERFORM.
+
+           CLEAR-CHECKPOINT.
+               MOVE 0 TO CK-LN
+               OPEN OUTPUT CHECKPOINT-TMP-FILE
+               WRITE CHECKPOINT-TMP-OUT FROM CKPT-HEADER-LINE
+               CLOSE CHECKPOINT-TMP-FILE
+               CALL "CBL_RENAME_FILE" USING WS-CKPT-TMPNAME
+                   WS-CKPT-FILENAME
+                   RETURNING WS-RENAME-RC
+               END-CALL.
+
+           TRUNCATE-REPORT.
+               OPEN INPUT KID-TOYS-REPORT
+               IF WS-REPORT-STATUS = "35" THEN
+                   CONTINUE
+               ELSE
+                   COMPUTE WS-TRUNC-KEEP = 6 + WS-REPORT-LINES
+                   MOVE 0 TO WS-TRUNC-COUNT
+                   OPEN OUTPUT REPORT-TMP-FILE
+                   PERFORM UNTIL WS-EOF = 'Y'
+                      OR WS-TRUNC-COUNT >= WS-TRUNC-KEEP
+                       READ KID-TOYS-REPORT
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               ADD 1 TO WS-TRUNC-COUNT
+                               MOVE PRNT-OUT TO REPORT-TMP-OUT
+                               WRITE REPORT-TMP-OUT
+                       END-READ
+                   END-PERFORM
+                   MOVE 'N' TO WS-EOF
+                   CLOSE KID-TOYS-REPORT
+                   CLOSE REPORT-TMP-FILE
+                   CALL "CBL_RENAME_FILE" USING WS-REPORT-TMPNAME
+                       WS-REPORT-FILENAME
+                       RETURNING WS-RENAME-RC
+                   END-CALL
+               END-IF.
+
+           TRUNCATE-CSV.
+               OPEN INPUT CSV-REPORT
+               IF WS-CSV-STATUS = "35" THEN
+                   CONTINUE
+               ELSE
+                   COMPUTE WS-TRUNC-KEEP = 1 + WS-CSV-LINES
+                   MOVE 0 TO WS-TRUNC-COUNT
+                   OPEN OUTPUT CSV-TMP-FILE
+                   PERFORM UNTIL WS-EOF = 'Y'
+                      OR WS-TRUNC-COUNT >= WS-TRUNC-KEEP
+                       READ CSV-REPORT
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               ADD 1 TO WS-TRUNC-COUNT
+                               MOVE CSV-OUT TO CSV-TMP-OUT
+                               WRITE CSV-TMP-OUT
+                       END-READ
+                   END-PERFORM
+                   MOVE 'N' TO WS-EOF
+                   CLOSE CSV-REPORT
+                   CLOSE CSV-TMP-FILE
+                   CALL "CBL_RENAME_FILE" USING WS-CSV-TMPNAME
+                       WS-CSV-FILENAME
+                       RETURNING WS-RENAME-RC
+                   END-CALL
+               END-IF.
