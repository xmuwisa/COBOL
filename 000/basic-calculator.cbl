@@ -3,36 +3,169 @@
        AUTHOR. LUISA EUSTAQUIO.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT BATCH-INPUT-FILE
+           ASSIGN TO 'calc_input.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BATCH-REPORT-FILE
+           ASSIGN TO 'calc_output.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-RECORD.
+           05 BR-FIRST     PIC S9(5)V99 SIGN LEADING SEPARATE.
+           05 BR-SECOND    PIC S9(5)V99 SIGN LEADING SEPARATE.
+           05 BR-OPERATOR  PIC 9(1).
+
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-OUT       PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  WS-FIRST PIC 9(3).
-       01  WS-SECOND PIC 9(3).
-       01  WS-RESULT PIC Z(9).
+       01  WS-FIRST PIC S9(5)V99.
+       01  WS-SECOND PIC S9(5)V99.
+       01  WS-RESULT PIC -(9)9.99.
        01  WS-OPERATOR PIC 9(1).
+       01  WS-MODE PIC 9(1).
+       01  WS-BATCH-EOF PIC A(1) VALUE 'N'.
+
+       01  BATCH-RESULT-LINE.
+           05 BL-FIRST-LBL  PIC X(7) VALUE "FIRST: ".
+           05 BL-FIRST      PIC -(5)9.99.
+           05 BL-SECOND-LBL PIC X(10) VALUE "  SECOND: ".
+           05 BL-SECOND     PIC -(5)9.99.
+           05 BL-OP-LBL     PIC X(12) VALUE "  OPERATOR: ".
+           05 BL-OPERATOR   PIC 9(1).
+           05 BL-RES-LBL    PIC X(10) VALUE "  RESULT: ".
+           05 BL-RESULT     PIC -(9)9.99.
+
+       01  BATCH-SKIP-LINE.
+           05 BS-FIRST-LBL  PIC X(7) VALUE "FIRST: ".
+           05 BS-FIRST      PIC -(5)9.99.
+           05 BS-SECOND-LBL PIC X(10) VALUE "  SECOND: ".
+           05 BS-SECOND     PIC -(5)9.99.
+           05 BS-OP-LBL     PIC X(12) VALUE "  OPERATOR: ".
+           05 BS-OPERATOR   PIC 9(1).
+           05 BS-LBL        PIC X(30).
+
+       01  WS-SKIP-REASON-DIV PIC X(30) VALUE
+           "  SKIPPED: DIVISOR IS ZERO".
+       01  WS-SKIP-REASON-POW PIC X(30) VALUE
+           "  SKIPPED: NEG BASE/FRAC EXP".
 
        PROCEDURE DIVISION.
-           DISPLAY 'Input first number: '.
-               ACCEPT WS-FIRST.
-           DISPLAY 'Input second number: '.
-               ACCEPT WS-SECOND.
-
-           DISPLAY '| [0] + | [1] - | [2] * | [3] / |'.
-           DISPLAY 'Choose operator: '.
-               ACCEPT WS-OPERATOR.
-
-           EVALUATE WS-OPERATOR
-               WHEN 0
-                   ADD WS-FIRST TO WS-SECOND GIVING WS-RESULT
-               WHEN 1
-                   SUBTRACT WS-FIRST FROM WS-SECOND GIVING WS-RESULT
-               WHEN 2
-                   MULTIPLY WS-FIRST BY WS-SECOND GIVING WS-RESULT
-               WHEN 3
-                   DIVIDE WS-FIRST BY WS-SECOND GIVING WS-RESULT
-           END-EVALUATE
-
-           DISPLAY 'Result: ' WS-RESULT
+           DISPLAY '[0] INTERACTIVE MODE | [1] BATCH FILE MODE: '
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = 1 THEN
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF.
 
            STOP RUN.
+
+       INTERACTIVE-MODE.
+               DISPLAY 'Input first number (e.g. -15.50): '.
+                   ACCEPT WS-FIRST.
+               DISPLAY 'Input second number (e.g. -15.50): '.
+                   ACCEPT WS-SECOND.
+
+               DISPLAY '| [0] + | [1] - | [2] * | [3] / | [4] MOD |'.
+               DISPLAY '| [5] % OF | [6] ^ (POWER) |'.
+               DISPLAY 'Choose operator: '.
+                   ACCEPT WS-OPERATOR.
+
+               PERFORM UNTIL WS-SECOND NOT = 0
+                   OR (WS-OPERATOR NOT = 3 AND WS-OPERATOR NOT = 4)
+                   DISPLAY
+                  'SECOND NUMBER CANNOT BE ZERO FOR / OR MOD, RETRY: '
+                       WITH NO ADVANCING
+                   ACCEPT WS-SECOND
+               END-PERFORM.
+
+               PERFORM UNTIL WS-OPERATOR NOT = 6
+                   OR WS-FIRST >= 0
+                   OR WS-SECOND = FUNCTION INTEGER-PART(WS-SECOND)
+                   DISPLAY
+                  'NEGATIVE BASE WITH NON-INTEGER EXPONENT IS '
+                  'UNDEFINED, RETRY: '
+                       WITH NO ADVANCING
+                   ACCEPT WS-SECOND
+               END-PERFORM.
+
+               PERFORM DO-CALC
+
+               DISPLAY 'Result: ' WS-RESULT.
+
+       DO-CALC.
+               EVALUATE WS-OPERATOR
+                   WHEN 0
+                       ADD WS-FIRST TO WS-SECOND GIVING WS-RESULT
+                   WHEN 1
+                       SUBTRACT WS-FIRST FROM WS-SECOND
+                           GIVING WS-RESULT
+                   WHEN 2
+                       MULTIPLY WS-FIRST BY WS-SECOND GIVING WS-RESULT
+                   WHEN 3
+                       DIVIDE WS-FIRST BY WS-SECOND GIVING WS-RESULT
+                   WHEN 4
+                       COMPUTE WS-RESULT =
+                           FUNCTION MOD(WS-FIRST WS-SECOND)
+                   WHEN 5
+                       COMPUTE WS-RESULT = (WS-FIRST * WS-SECOND) / 100
+                   WHEN 6
+                       COMPUTE WS-RESULT = WS-FIRST ** WS-SECOND
+                           ON SIZE ERROR
+                               DISPLAY
+                                 'RESULT OUT OF RANGE FOR POWER '
+                                 'OPERATION'
+                               MOVE 0 TO WS-RESULT
+                       END-COMPUTE
+               END-EVALUATE.
+
+       BATCH-MODE.
+               OPEN INPUT BATCH-INPUT-FILE
+               OPEN OUTPUT BATCH-REPORT-FILE
+               PERFORM UNTIL WS-BATCH-EOF = 'Y'
+                   READ BATCH-INPUT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-BATCH-EOF
+                       NOT AT END
+                           MOVE BR-FIRST TO WS-FIRST
+                           MOVE BR-SECOND TO WS-SECOND
+                           MOVE BR-OPERATOR TO WS-OPERATOR
+                           IF (WS-OPERATOR = 3 OR WS-OPERATOR = 4)
+                               AND WS-SECOND = 0 THEN
+                               MOVE WS-FIRST TO BS-FIRST
+                               MOVE WS-SECOND TO BS-SECOND
+                               MOVE WS-OPERATOR TO BS-OPERATOR
+                               MOVE WS-SKIP-REASON-DIV TO BS-LBL
+                               WRITE BATCH-OUT FROM BATCH-SKIP-LINE
+                           ELSE IF WS-OPERATOR = 6 AND WS-FIRST < 0
+                               AND WS-SECOND NOT =
+                                   FUNCTION INTEGER-PART(WS-SECOND)
+                               THEN
+                               MOVE WS-FIRST TO BS-FIRST
+                               MOVE WS-SECOND TO BS-SECOND
+                               MOVE WS-OPERATOR TO BS-OPERATOR
+                               MOVE WS-SKIP-REASON-POW TO BS-LBL
+                               WRITE BATCH-OUT FROM BATCH-SKIP-LINE
+                           ELSE
+                               PERFORM DO-CALC
+                               MOVE WS-FIRST TO BL-FIRST
+                               MOVE WS-SECOND TO BL-SECOND
+                               MOVE WS-OPERATOR TO BL-OPERATOR
+                               MOVE WS-RESULT TO BL-RESULT
+                               WRITE BATCH-OUT FROM BATCH-RESULT-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-INPUT-FILE
+               CLOSE BATCH-REPORT-FILE
+               DISPLAY 'BATCH RUN COMPLETE, SEE calc_output.dat'.
            
\ No newline at end of file
