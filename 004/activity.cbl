@@ -4,43 +4,177 @@
        DATE-WRITTEN. 29/11/23.
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT BATCH-INPUT-FILE
+           ASSIGN TO 'box_input.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BATCH-REPORT-FILE
+           ASSIGN TO 'box_output.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-RECORD.
+           05 BR-SHAPE     PIC 9(1).
+           05 BR-LENGTH    PIC 9(3)V99.
+           05 BR-WIDTH     PIC 9(3)V99.
+           05 BR-HEIGHT    PIC 9(3)V99.
+           05 BR-RADIUS    PIC 9(3)V99.
+           05 BR-OUT-UNIT  PIC 9(1).
+
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-OUT       PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01  WS-LENGTH       PIC 9(3).
-       01  WS-WIDTH        PIC 9(3).
-       01  WS-HEIGHT       PIC 9(3).
+       01  WS-MODE         PIC 9(1).
+       01  WS-BATCH-EOF    PIC A(1) VALUE 'N'.
+       01  WS-SHAPE        PIC 9(1).
+       01  WS-OUT-UNIT     PIC 9(1).
+       01  WS-LENGTH       PIC 9(3)V99.
+       01  WS-WIDTH        PIC 9(3)V99.
+       01  WS-HEIGHT       PIC 9(3)V99.
+       01  WS-RADIUS       PIC 9(3)V99.
+       01  WS-PI           PIC 9(1)V9(4) VALUE 3.1416.
+       01  WS-VOLUME-CM    PIC 9(9)V9(4).
+       01  WS-AREA-CM      PIC 9(9)V9(4).
        01  WS-RESULT.
            05 DISPLAY-V    PIC X(8) VALUE "VOLUME: ".
-           05 WS-VOLUME    PIC 9(3).
+           05 WS-VOLUME    PIC Z(7)9.99.
            05 DIVIDER      PIC X(3) VALUE " | ".
            05 DISPLAY-A    PIC X(14) VALUE "SURFACE AREA: ".
-           05 WS-S-AREA    PIC 9(3).
+           05 WS-S-AREA    PIC Z(7)9.99.
+           05 DIVIDER      PIC X(3) VALUE " | ".
+           05 DISPLAY-U    PIC X(7) VALUE "UNITS: ".
+           05 WS-UNIT-LBL  PIC X(6).
        01 WS-END           PIC 9(1) VALUE 0.
 
+       01  BATCH-RESULT-LINE.
+           05 BL-SHAPE-LBL  PIC X(7) VALUE "SHAPE: ".
+           05 BL-SHAPE      PIC 9(1).
+           05 BL-LBL-1      PIC X(10) VALUE "  VOLUME: ".
+           05 BL-VOLUME     PIC Z(7)9.99.
+           05 BL-LBL-2      PIC X(16) VALUE "  SURFACE AREA: ".
+           05 BL-AREA       PIC Z(7)9.99.
+           05 BL-LBL-3      PIC X(9) VALUE "  UNITS: ".
+           05 BL-UNIT-LBL   PIC X(6).
+
        PROCEDURE DIVISION.
-           PERFORM UNTIL WS-END = 1
-               DISPLAY "INPUT LENGTH: " WITH NO ADVANCING
-               ACCEPT WS-LENGTH
-               DISPLAY "INPUT WIDTH: " WITH NO ADVANCING
-               ACCEPT WS-WIDTH
-               DISPLAY "INPUT HEIGHT: " WITH NO ADVANCING
-               ACCEPT WS-HEIGHT
-               PERFORM RSLT-CALCULATION
-               DISPLAY "END? 0:NO | 1:YES => " WITH NO ADVANCING
-               ACCEPT WS-END
-               IF WS-END = 1
-                   DISPLAY "Program ends..."
-               END-IF
-           END-PERFORM.
+           DISPLAY "[0] INTERACTIVE MODE | [1] BATCH FILE MODE: "
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = 1 THEN
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF.
 
            STOP RUN.
 
+           INTERACTIVE-MODE.
+               PERFORM UNTIL WS-END = 1
+                   DISPLAY "[0] BOX | [1] CYLINDER | [2] SPHERE: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-SHAPE
+
+                   EVALUATE WS-SHAPE
+                       WHEN 0
+                           DISPLAY "INPUT LENGTH: " WITH NO ADVANCING
+                           ACCEPT WS-LENGTH
+                           DISPLAY "INPUT WIDTH: " WITH NO ADVANCING
+                           ACCEPT WS-WIDTH
+                           DISPLAY "INPUT HEIGHT: " WITH NO ADVANCING
+                           ACCEPT WS-HEIGHT
+                       WHEN 1
+                           DISPLAY "INPUT RADIUS: " WITH NO ADVANCING
+                           ACCEPT WS-RADIUS
+                           DISPLAY "INPUT HEIGHT: " WITH NO ADVANCING
+                           ACCEPT WS-HEIGHT
+                       WHEN 2
+                           DISPLAY "INPUT RADIUS: " WITH NO ADVANCING
+                           ACCEPT WS-RADIUS
+                   END-EVALUATE
+
+                   DISPLAY "DIMENSIONS ARE IN CENTIMETERS. "
+                       "OUTPUT UNIT: [0] CM | [1] INCH: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-OUT-UNIT
+
+                   PERFORM RSLT-CALCULATION
+
+                   DISPLAY "END? 0:NO | 1:YES => " WITH NO ADVANCING
+                   ACCEPT WS-END
+                   IF WS-END = 1
+                       DISPLAY "Program ends..."
+                   END-IF
+               END-PERFORM.
+
            RSLT-CALCULATION.
-               COMPUTE WS-VOLUME = WS-LENGTH * WS-WIDTH * WS-HEIGHT
-               COMPUTE WS-S-AREA = 2 * (
-                   WS-LENGTH * WS-WIDTH + 
-                   WS-WIDTH * WS-HEIGHT +
-                   WS-HEIGHT * WS-LENGTH
-               )
+               PERFORM SHAPE-CALC
+               PERFORM BUILD-RESULT
                DISPLAY WS-RESULT.
+
+           SHAPE-CALC.
+               EVALUATE WS-SHAPE
+                   WHEN 0
+                       COMPUTE WS-VOLUME-CM =
+                           WS-LENGTH * WS-WIDTH * WS-HEIGHT
+                       COMPUTE WS-AREA-CM = 2 * (
+                           WS-LENGTH * WS-WIDTH +
+                           WS-WIDTH * WS-HEIGHT +
+                           WS-HEIGHT * WS-LENGTH
+                       )
+                   WHEN 1
+                       COMPUTE WS-VOLUME-CM =
+                           WS-PI * WS-RADIUS * WS-RADIUS * WS-HEIGHT
+                       COMPUTE WS-AREA-CM =
+                           2 * WS-PI * WS-RADIUS *
+                               (WS-RADIUS + WS-HEIGHT)
+                   WHEN 2
+                       COMPUTE WS-VOLUME-CM =
+                           4 * WS-PI * WS-RADIUS * WS-RADIUS
+                               * WS-RADIUS / 3
+                       COMPUTE WS-AREA-CM =
+                           4 * WS-PI * WS-RADIUS * WS-RADIUS
+               END-EVALUATE.
+
+           BUILD-RESULT.
+               IF WS-OUT-UNIT = 1 THEN
+                   COMPUTE WS-VOLUME = WS-VOLUME-CM / 16.3871
+                   COMPUTE WS-S-AREA = WS-AREA-CM / 6.4516
+                   MOVE "INCHES" TO WS-UNIT-LBL
+               ELSE
+                   MOVE WS-VOLUME-CM TO WS-VOLUME
+                   MOVE WS-AREA-CM TO WS-S-AREA
+                   MOVE "CM" TO WS-UNIT-LBL
+               END-IF.
+
+           BATCH-MODE.
+               OPEN INPUT BATCH-INPUT-FILE
+               OPEN OUTPUT BATCH-REPORT-FILE
+               PERFORM UNTIL WS-BATCH-EOF = 'Y'
+                   READ BATCH-INPUT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-BATCH-EOF
+                       NOT AT END
+                           MOVE BR-SHAPE TO WS-SHAPE
+                           MOVE BR-LENGTH TO WS-LENGTH
+                           MOVE BR-WIDTH TO WS-WIDTH
+                           MOVE BR-HEIGHT TO WS-HEIGHT
+                           MOVE BR-RADIUS TO WS-RADIUS
+                           MOVE BR-OUT-UNIT TO WS-OUT-UNIT
+                           PERFORM SHAPE-CALC
+                           PERFORM BUILD-RESULT
+                           MOVE WS-SHAPE TO BL-SHAPE
+                           MOVE WS-VOLUME TO BL-VOLUME
+                           MOVE WS-S-AREA TO BL-AREA
+                           MOVE WS-UNIT-LBL TO BL-UNIT-LBL
+                           WRITE BATCH-OUT FROM BATCH-RESULT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-INPUT-FILE
+               CLOSE BATCH-REPORT-FILE
+               DISPLAY "BATCH RUN COMPLETE, SEE box_output.dat".
