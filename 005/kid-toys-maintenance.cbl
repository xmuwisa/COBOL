@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KID-TOYS-MAINTENANCE.
+       AUTHOR. LUISA EUSTAQUIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT KID-TOYS-RECORD
+           ASSIGN TO 'input.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-KID-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KID-TOYS-RECORD.
+       01  KIDS-RECORD.
+           05 R-ID         PIC 9(4).
+           05 R-TOYTYPE    PIC A(1).
+           05 R-TOYS       PIC 9(2).
+           05 R-BRANCH     PIC A(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF          PIC A(1) VALUE 'N'.
+       01  WS-CHOICE       PIC 9(1).
+       01  WS-FOUND        PIC A(1).
+       01  WS-KID-FILE-STATUS PIC X(2).
+
+       01  WS-INPUT-ID     PIC 9(4).
+       01  WS-INPUT-TOYTYPE PIC A(1).
+       01  WS-INPUT-TOYS   PIC 9(2).
+       01  WS-INPUT-BRANCH PIC A(2).
+
+       01  WS-KID-TABLE.
+           05 WS-KID-COUNT PIC 9(4) VALUE 0.
+           05 WS-KID-ENTRY OCCURS 1000 TIMES
+                           INDEXED BY WS-KID-IDX.
+               10 WS-KID-ID       PIC 9(4).
+               10 WS-KID-TOYTYPE  PIC A(1).
+               10 WS-KID-TOYS     PIC 9(2).
+               10 WS-KID-BRANCH   PIC A(2).
+
+       01  WS-MATCH-IDX    PIC 9(4).
+
+       PROCEDURE DIVISION.
+           PERFORM LOAD-TABLE
+
+           PERFORM UNTIL WS-CHOICE = 4
+               DISPLAY '=================================='
+               DISPLAY '    KID TOYS FILE MAINTENANCE      '
+               DISPLAY '=================================='
+               DISPLAY '[1] ADD A RECORD'
+               DISPLAY '[2] CHANGE A RECORD'
+               DISPLAY '[3] DELETE A RECORD'
+               DISPLAY '[4] EXIT'
+               DISPLAY 'CHOOSE AN OPTION: ' WITH NO ADVANCING
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       PERFORM ADD-RECORD
+                   WHEN 2
+                       PERFORM CHANGE-RECORD
+                   WHEN 3
+                       PERFORM DELETE-RECORD
+                   WHEN 4
+                       PERFORM SAVE-TABLE
+                       DISPLAY 'SAVED. PROGRAM ENDS...'
+                   WHEN OTHER
+                       DISPLAY 'INVALID OPTION, 1-4 ONLY'
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+           LOAD-TABLE.
+               OPEN INPUT KID-TOYS-RECORD
+               IF WS-KID-FILE-STATUS = "35" THEN
+                   DISPLAY
+                       "INPUT.DAT NOT FOUND -- STARTING FROM EMPTY "
+                       "TABLE"
+               ELSE
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ KID-TOYS-RECORD
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               IF WS-KID-COUNT < 1000 THEN
+                                   ADD 1 TO WS-KID-COUNT
+                                   MOVE R-ID TO WS-KID-ID(WS-KID-COUNT)
+                                   MOVE R-TOYTYPE
+                                       TO WS-KID-TOYTYPE(WS-KID-COUNT)
+                                   MOVE R-TOYS
+                                       TO WS-KID-TOYS(WS-KID-COUNT)
+                                   MOVE R-BRANCH
+                                       TO WS-KID-BRANCH(WS-KID-COUNT)
+                               ELSE
+                                   DISPLAY
+                                     "INPUT.DAT EXCEEDS 1000-RECORD "
+                                     "TABLE LIMIT -- RECORD SKIPPED"
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   MOVE 'N' TO WS-EOF
+                   CLOSE KID-TOYS-RECORD
+               END-IF.
+
+           SAVE-TABLE.
+               OPEN OUTPUT KID-TOYS-RECORD
+               PERFORM VARYING WS-KID-IDX FROM 1 BY 1
+                   UNTIL WS-KID-IDX > WS-KID-COUNT
+                   MOVE WS-KID-ID(WS-KID-IDX) TO R-ID
+                   MOVE WS-KID-TOYTYPE(WS-KID-IDX) TO R-TOYTYPE
+                   MOVE WS-KID-TOYS(WS-KID-IDX) TO R-TOYS
+                   MOVE WS-KID-BRANCH(WS-KID-IDX) TO R-BRANCH
+                   WRITE KIDS-RECORD
+               END-PERFORM
+               CLOSE KID-TOYS-RECORD.
+
+           ADD-RECORD.
+               DISPLAY 'ENTER KID ID (4 DIGITS): ' WITH NO ADVANCING
+               ACCEPT WS-INPUT-ID
+               DISPLAY 'ENTER TOY TYPE (A/B/C/D): ' WITH NO ADVANCING
+               ACCEPT WS-INPUT-TOYTYPE
+               DISPLAY 'ENTER NUMBER OF TOYS (2 DIGITS): '
+                   WITH NO ADVANCING
+               ACCEPT WS-INPUT-TOYS
+               DISPLAY 'ENTER BRANCH CODE (2 DIGITS): '
+                   WITH NO ADVANCING
+               ACCEPT WS-INPUT-BRANCH
+
+               IF WS-KID-COUNT < 1000 THEN
+                   ADD 1 TO WS-KID-COUNT
+                   MOVE WS-INPUT-ID TO WS-KID-ID(WS-KID-COUNT)
+                   MOVE WS-INPUT-TOYTYPE TO WS-KID-TOYTYPE(WS-KID-COUNT)
+                   MOVE WS-INPUT-TOYS TO WS-KID-TOYS(WS-KID-COUNT)
+                   MOVE WS-INPUT-BRANCH TO WS-KID-BRANCH(WS-KID-COUNT)
+                   PERFORM SAVE-TABLE
+                   DISPLAY 'RECORD ADDED.'
+               ELSE
+                   DISPLAY 'TABLE IS FULL (1000 RECORDS). CANNOT ADD.'
+               END-IF.
+
+           CHANGE-RECORD.
+               DISPLAY 'ENTER KID ID TO CHANGE: ' WITH NO ADVANCING
+               ACCEPT WS-INPUT-ID
+               DISPLAY 'ENTER BRANCH CODE (2 DIGITS): '
+                   WITH NO ADVANCING
+               ACCEPT WS-INPUT-BRANCH
+               PERFORM FIND-RECORD
+               IF WS-FOUND = 'Y' THEN
+                   DISPLAY 'ENTER NEW TOY TYPE (A/B/C/D): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT-TOYTYPE
+                   DISPLAY 'ENTER NEW NUMBER OF TOYS (2 DIGITS): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT-TOYS
+                   DISPLAY 'ENTER NEW BRANCH CODE (2 DIGITS): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT-BRANCH
+                   MOVE WS-INPUT-TOYTYPE TO WS-KID-TOYTYPE(WS-MATCH-IDX)
+                   MOVE WS-INPUT-TOYS TO WS-KID-TOYS(WS-MATCH-IDX)
+                   MOVE WS-INPUT-BRANCH TO WS-KID-BRANCH(WS-MATCH-IDX)
+                   PERFORM SAVE-TABLE
+                   DISPLAY 'RECORD UPDATED.'
+               ELSE
+                   DISPLAY 'NO RECORD FOUND FOR THAT ID.'
+               END-IF.
+
+           DELETE-RECORD.
+               DISPLAY 'ENTER KID ID TO DELETE: ' WITH NO ADVANCING
+               ACCEPT WS-INPUT-ID
+               DISPLAY 'ENTER BRANCH CODE (2 DIGITS): '
+                   WITH NO ADVANCING
+               ACCEPT WS-INPUT-BRANCH
+               PERFORM FIND-RECORD
+               IF WS-FOUND = 'Y' THEN
+                   PERFORM VARYING WS-KID-IDX FROM WS-MATCH-IDX BY 1
+                       UNTIL WS-KID-IDX >= WS-KID-COUNT
+                       MOVE WS-KID-ID(WS-KID-IDX + 1)
+                           TO WS-KID-ID(WS-KID-IDX)
+                       MOVE WS-KID-TOYTYPE(WS-KID-IDX + 1)
+                           TO WS-KID-TOYTYPE(WS-KID-IDX)
+                       MOVE WS-KID-TOYS(WS-KID-IDX + 1)
+                           TO WS-KID-TOYS(WS-KID-IDX)
+                       MOVE WS-KID-BRANCH(WS-KID-IDX + 1)
+                           TO WS-KID-BRANCH(WS-KID-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-KID-COUNT
+                   PERFORM SAVE-TABLE
+                   DISPLAY 'RECORD DELETED.'
+               ELSE
+                   DISPLAY 'NO RECORD FOUND FOR THAT ID.'
+               END-IF.
+
+           FIND-RECORD.
+               MOVE 'N' TO WS-FOUND
+               PERFORM VARYING WS-KID-IDX FROM 1 BY 1
+                   UNTIL WS-KID-IDX > WS-KID-COUNT
+                      OR WS-FOUND = 'Y'
+                   IF WS-KID-ID(WS-KID-IDX) = WS-INPUT-ID
+                      AND WS-KID-BRANCH(WS-KID-IDX) = WS-INPUT-BRANCH
+                      THEN
+                       MOVE 'Y' TO WS-FOUND
+                       MOVE WS-KID-IDX TO WS-MATCH-IDX
+                   END-IF
+               END-PERFORM.
